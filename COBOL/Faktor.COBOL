@@ -1,38 +1,78 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. FAKTOR.
+*> FAKTOR is the shared factor-calculation subroutine: given a
+*> FIRST-VAL/LAST-VAL pair it returns VAL (forward mode), or given a
+*> VAL/FIRST-VAL pair it returns the LAST-VAL that produced it (decode
+*> mode). Bounds checking and overflow flagging live here so every
+*> caller gets the same business rules instead of its own copy.
 DATA DIVISION.
-WORKING-STORAGE SECTION. 
-01 WK-INPUT. 
-   05 WK-INP-1 PIC X(10) VALUE SPACES.
-01 FIRST-INPUT. 
-   05 FIRST-INP-1 PIC X(10) VALUE SPACES.
-01 LAST-INPUT. 
-   05 LAST-INP-1 PIC X(10) VALUE SPACES.
-01 FIRST-SPACES. 
-   05 FIRST-INP-1 PIC X(10) VALUE SPACES.
-01 LAST-SPACES. 
-   05 LAST-INP-1 PIC X(10) VALUE SPACES.
-05 FORMATTED-INTEGER          PIC Z(05).
-01 VAL PIC S9(10) VALUE 0.
-01 FIRST-VAL PIC S9(4) VALUE 0.
-01 LAST-VAL PIC S9(4) VALUE 0.
-PROCEDURE DIVISION. 
-ACCEPT WK-INPUT. 
-UNSTRING WK-INPUT DELIMITED BY SPACE
-    INTO FIRST-INPUT
-         LAST-INPUT
-END-UNSTRING.
-COMPUTE FIRST-VAL = FUNCTION NUMVAL (FIRST-INPUT).
-COMPUTE LAST-VAL = FUNCTION NUMVAL (LAST-INPUT).
+WORKING-STORAGE SECTION.
+01 WS-LAST-VAL-WORK              PIC S9(10) VALUE 0.
+01 WS-DECODE-WORK                PIC S9(10) VALUE 0.
+01 WS-DECODE-DIVIDEND            PIC S9(10) VALUE 0.
+01 WS-DECODE-QUOTIENT            PIC S9(10) VALUE 0.
+01 WS-DECODE-REMAINDER           PIC S9(10) VALUE 0.
+LINKAGE SECTION.
+01 FAKTOR-PARMS.
+   COPY FAKTLINK.
+PROCEDURE DIVISION USING FAKTOR-PARMS.
+MAIN-PARA.
+    MOVE 0 TO LK-RETURN-CODE
+    MOVE 'N' TO LK-OVERFLOW-FLAG
 
-SUBTRACT 1 FROM LAST-VAL.
-MULTIPLY LAST-VAL BY FIRST-VAL GIVING VAL.
-ADD 1 TO VAL.
+    IF LK-MODE = 'D' OR LK-MODE = 'd'
+        PERFORM DECODE-LAST-VAL
+    ELSE
+        PERFORM COMPUTE-VAL
+    END-IF.
 
-MOVE VAL TO FORMATTED-INTEGER.
-MOVE FORMATTED-INTEGER TO WK-INPUT.
-UNSTRING WK-INPUT DELIMITED BY ALL SPACES
-    INTO FIRST-SPACES
-         LAST-SPACES
-DISPLAY LAST-SPACES.
-STOP RUN.
\ No newline at end of file
+    GOBACK.
+
+COMPUTE-VAL.
+    IF LK-FIRST-VAL < LK-MIN-BOUND OR LK-FIRST-VAL > LK-MAX-BOUND
+       OR LK-LAST-VAL < LK-MIN-BOUND OR LK-LAST-VAL > LK-MAX-BOUND
+        MOVE 10 TO LK-RETURN-CODE
+    ELSE
+        COMPUTE WS-LAST-VAL-WORK = LK-LAST-VAL - 1
+        MULTIPLY WS-LAST-VAL-WORK BY LK-FIRST-VAL GIVING LK-VAL
+        ADD 1 TO LK-VAL
+        IF LK-VAL > 99999 OR LK-VAL < -99999
+            MOVE 'Y' TO LK-OVERFLOW-FLAG
+        END-IF
+    END-IF.
+
+*> The division is done with DIVIDE ... REMAINDER, into full-size work
+*> fields, instead of a truncating COMPUTE, for two reasons: (1) a
+*> non-zero remainder means LK-VAL was never produced by a real
+*> forward calculation for this LK-FIRST-VAL (a fat-fingered VAL), and
+*> must be rejected rather than quietly rounded into a plausible
+*> wrong answer; (2) checking the full-size quotient against the
+*> bounds before narrowing it catches an out-of-range VAL that would
+*> otherwise truncate to fit LK-LAST-VAL's 4 digits and, by
+*> coincidence, land inside the valid bounds.
+DECODE-LAST-VAL.
+    IF LK-FIRST-VAL < LK-MIN-BOUND OR LK-FIRST-VAL > LK-MAX-BOUND
+       OR LK-FIRST-VAL = 0
+        MOVE 10 TO LK-RETURN-CODE
+    ELSE
+        COMPUTE WS-DECODE-DIVIDEND = LK-VAL - 1
+        DIVIDE WS-DECODE-DIVIDEND BY LK-FIRST-VAL
+            GIVING WS-DECODE-QUOTIENT
+            REMAINDER WS-DECODE-REMAINDER
+            ON SIZE ERROR
+                MOVE 10 TO LK-RETURN-CODE
+        END-DIVIDE
+        IF LK-RETURN-CODE = 0
+            IF WS-DECODE-REMAINDER NOT = 0
+                MOVE 10 TO LK-RETURN-CODE
+            ELSE
+                COMPUTE WS-DECODE-WORK = WS-DECODE-QUOTIENT + 1
+                IF WS-DECODE-WORK < LK-MIN-BOUND
+                   OR WS-DECODE-WORK > LK-MAX-BOUND
+                    MOVE 10 TO LK-RETURN-CODE
+                ELSE
+                    MOVE WS-DECODE-WORK TO LK-LAST-VAL
+                END-IF
+            END-IF
+        END-IF
+    END-IF.

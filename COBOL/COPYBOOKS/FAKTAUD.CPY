@@ -0,0 +1,7 @@
+    05 AUD-MODE                  PIC X(1).
+    05 AUD-FIRST-INP             PIC X(10).
+    05 AUD-LAST-INP              PIC X(10).
+    05 AUD-VAL                   PIC Z(9)9-.
+    05 AUD-TIMESTAMP             PIC X(21).
+    05 AUD-OVERFLOW-FLAG          PIC X(1).
+    05 AUD-RUN-ID                 PIC X(8).

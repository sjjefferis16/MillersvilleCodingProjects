@@ -0,0 +1,8 @@
+    05 LK-MODE                   PIC X(1).
+    05 LK-FIRST-VAL               PIC S9(4).
+    05 LK-LAST-VAL                PIC S9(4).
+    05 LK-VAL                    PIC S9(10).
+    05 LK-MIN-BOUND               PIC S9(4).
+    05 LK-MAX-BOUND               PIC S9(4).
+    05 LK-RETURN-CODE            PIC 9(2).
+    05 LK-OVERFLOW-FLAG          PIC X(1).

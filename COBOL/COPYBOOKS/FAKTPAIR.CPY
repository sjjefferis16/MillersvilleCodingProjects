@@ -0,0 +1,2 @@
+    05 PR-FIRST-INP              PIC X(10).
+    05 PR-LAST-INP               PIC X(10).

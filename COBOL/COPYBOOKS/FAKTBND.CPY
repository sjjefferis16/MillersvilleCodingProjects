@@ -0,0 +1,2 @@
+    05 BND-MIN-VAL                PIC S9(4) VALUE 1.
+    05 BND-MAX-VAL                PIC S9(4) VALUE 500.

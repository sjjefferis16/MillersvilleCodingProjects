@@ -0,0 +1,426 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. FAKTBAT.
+*> FAKTBAT runs the FAKTOR factor calculation for a whole file of
+*> FIRST/LAST pairs in one batch job step instead of one pair per
+*> interactive ACCEPT, so a day's worth of lots can run unattended.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PAIRS-FILE ASSIGN TO "PAIRSIN"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT REPORT-FILE ASSIGN TO "RPTOUT"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OPTIONAL AUDIT-FILE ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CHKPTFL"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CHKPT-STATUS.
+DATA DIVISION.
+FILE SECTION.
+FD  PAIRS-FILE.
+01  PAIR-RECORD.
+    COPY FAKTPAIR.
+FD  REPORT-FILE.
+01  REPORT-RECORD                PIC X(80).
+FD  AUDIT-FILE.
+01  AUDIT-RECORD.
+    COPY FAKTAUD.
+FD  CHECKPOINT-FILE.
+01  CHKPT-RECORD.
+    05 CK-RECORDS-READ           PIC 9(7).
+    05 CK-PROCESSED-COUNT        PIC 9(7).
+    05 CK-REJECTED-COUNT         PIC 9(7).
+    05 CK-GRAND-TOTAL-VAL        PIC S9(12).
+    05 CK-PAGE-COUNT             PIC 9(4).
+    05 CK-LINE-COUNT             PIC 9(4).
+    05 CK-COMPLETE                PIC X(1).
+WORKING-STORAGE SECTION.
+01  WS-EOF-SWITCH                PIC X VALUE 'N'.
+    88 WS-EOF                    VALUE 'Y'.
+01  WS-VAL                       PIC S9(10) VALUE 0.
+01  WS-DETAIL-LINE.
+    05 DL-FIRST-INP              PIC X(10).
+    05 FILLER                    PIC X(2) VALUE SPACES.
+    05 DL-LAST-INP                PIC X(10).
+    05 FILLER                    PIC X(2) VALUE SPACES.
+    05 DL-VAL                    PIC Z(9)9-.
+    05 DL-VAL-MSG REDEFINES DL-VAL
+                                  PIC X(11).
+    05 FILLER                    PIC X(2) VALUE SPACES.
+    05 DL-OVERFLOW-MSG            PIC X(9) VALUE SPACES.
+    05 FILLER                    PIC X(34) VALUE SPACES.
+01  FAKTBAT-BOUNDS.
+    COPY FAKTBND.
+01  WS-BOUNDS-DISPLAY.
+    05 BD-MIN-VAL                 PIC ZZZ9-.
+    05 BD-MAX-VAL                 PIC ZZZ9-.
+01  WS-NUMVAL-FIRST                PIC S9(8) VALUE 0.
+01  WS-NUMVAL-LAST                 PIC S9(8) VALUE 0.
+01  FAKTOR-PARMS.
+    COPY FAKTLINK.
+01  WS-CURRENT-DATE               PIC X(21).
+01  WS-RUN-DATE REDEFINES WS-CURRENT-DATE.
+    05 WS-RUN-YYYY                PIC X(4).
+    05 WS-RUN-MM                  PIC X(2).
+    05 WS-RUN-DD                  PIC X(2).
+    05 FILLER                     PIC X(13).
+01  WS-PAGE-COUNT                 PIC 9(4) VALUE 0.
+01  WS-LINE-COUNT                 PIC 9(4) VALUE 99.
+01  WS-LINES-PER-PAGE             PIC 9(4) VALUE 55.
+01  WS-HEADER-LINE-1.
+    05 FILLER                     PIC X(20) VALUE "FAKTOR FACTOR REPORT".
+    05 FILLER                     PIC X(10) VALUE SPACES.
+    05 FILLER                     PIC X(10) VALUE "RUN DATE: ".
+    05 HL-MM                      PIC X(2).
+    05 FILLER                     PIC X(1) VALUE "/".
+    05 HL-DD                      PIC X(2).
+    05 FILLER                     PIC X(1) VALUE "/".
+    05 HL-YYYY                    PIC X(4).
+    05 FILLER                     PIC X(9) VALUE SPACES.
+    05 FILLER                     PIC X(6) VALUE "PAGE: ".
+    05 HL-PAGE                    PIC ZZZ9.
+    05 FILLER                     PIC X(11) VALUE SPACES.
+*> Column offsets here must track WS-DETAIL-LINE's: DL-FIRST-INP
+*> starts at col 1, DL-LAST-INP at col 13, DL-VAL at col 25,
+*> DL-OVERFLOW-MSG at col 38.
+01  WS-HEADER-LINE-2.
+    05 FILLER                     PIC X(10) VALUE "FIRST-VAL".
+    05 FILLER                     PIC X(2) VALUE SPACES.
+    05 FILLER                     PIC X(10) VALUE "LAST-VAL".
+    05 FILLER                     PIC X(2) VALUE SPACES.
+    05 FILLER                     PIC X(11) VALUE "VAL".
+    05 FILLER                     PIC X(2) VALUE SPACES.
+    05 FILLER                     PIC X(9) VALUE "OVERFLOW".
+    05 FILLER                     PIC X(34) VALUE SPACES.
+01  WS-TOTAL-LINE.
+    05 FILLER                     PIC X(25) VALUE
+         "TOTAL PAIRS PROCESSED : ".
+    05 TL-PROCESSED-COUNT         PIC ZZZ,ZZ9.
+    05 FILLER                     PIC X(48) VALUE SPACES.
+01  WS-REJECT-LINE.
+    05 FILLER                     PIC X(25) VALUE
+         "TOTAL PAIRS REJECTED  : ".
+    05 RL-REJECTED-COUNT          PIC ZZZ,ZZ9.
+    05 FILLER                     PIC X(48) VALUE SPACES.
+01  WS-GRAND-TOTAL-LINE.
+    05 FILLER                     PIC X(25) VALUE
+         "GRAND TOTAL VAL        : ".
+    05 GT-VAL                     PIC Z(9)9-.
+    05 FILLER                     PIC X(44) VALUE SPACES.
+01  WS-PROCESSED-COUNT            PIC 9(7) VALUE 0.
+01  WS-REJECTED-COUNT             PIC 9(7) VALUE 0.
+01  WS-GRAND-TOTAL-VAL            PIC S9(12) VALUE 0.
+01  WS-CHKPT-STATUS               PIC X(2) VALUE SPACES.
+*> Kept well under the report/audit buffer OCCURS counts below so a
+*> mid-interval abend (FLUSH-OUTPUT-BUFFERS is a run of plain WRITEs,
+*> not a single atomic unit - an abend partway through it can still
+*> leave disk ahead of the last checkpoint for this one interval's
+*> worth of lines) bounds the reprocessing window on restart to at
+*> most WS-CHECKPOINT-INTERVAL records instead of the whole file.
+01  WS-CHECKPOINT-INTERVAL        PIC 9(7) VALUE 100.
+01  WS-RUN-ID                     PIC X(8) VALUE SPACES.
+01  WS-RECORDS-READ               PIC 9(7) VALUE 0.
+01  WS-RESTART-SWITCH             PIC X VALUE 'N'.
+    88 WS-RESTARTED                VALUE 'Y'.
+01  WS-SKIP-COUNT                 PIC 9(7) VALUE 0.
+01  WS-CKPT-COMPLETE-SWITCH       PIC X VALUE 'N'.
+    88 WS-CKPT-TOTALS-WRITTEN      VALUE 'Y'.
+*> REPORT-FILE and AUDIT-FILE lines are held here instead of being
+*> written immediately, so that nothing reaches either file until it
+*> is covered by a checkpoint. Sized to the worst case for one
+*> checkpoint interval (WS-CHECKPOINT-INTERVAL detail/header lines,
+*> plus page-break headers) so a restart can never see output on disk
+*> that runs ahead of the last checkpoint - if WS-CHECKPOINT-INTERVAL
+*> is widened, these OCCURS counts must be widened to match.
+01  WS-REPORT-BUFFER.
+    05 RB-ENTRY OCCURS 1100 TIMES.
+       10 RB-LINE                 PIC X(80).
+01  WS-REPORT-BUFFER-COUNT        PIC 9(7) VALUE 0.
+01  WS-AUDIT-BUFFER.
+    05 AB-ENTRY OCCURS 1000 TIMES.
+       10 AB-LINE                 PIC X(62).
+01  WS-AUDIT-BUFFER-COUNT         PIC 9(7) VALUE 0.
+01  WS-FLUSH-IDX                  PIC 9(7) VALUE 0.
+LINKAGE SECTION.
+*> Carries the JCL EXEC PARM (job/run identifier) through to the audit
+*> trail via WS-RUN-ID, so AUDITLOG shows which submission produced
+*> each entry. Defaults to "BATCH" when the job is run with no PARM.
+01  LK-RUN-PARM                   PIC X(8).
+PROCEDURE DIVISION USING LK-RUN-PARM.
+MAIN-PARA.
+    MOVE LK-RUN-PARM TO WS-RUN-ID
+    IF WS-RUN-ID = SPACES
+        MOVE "BATCH" TO WS-RUN-ID
+    END-IF
+    PERFORM READ-CHECKPOINT
+    IF WS-CKPT-TOTALS-WRITTEN
+        PERFORM CLEAR-CHECKPOINT
+        DISPLAY "FAKTBAT: PRIOR RUN ALREADY COMPLETE - NOTHING TO REPROCESS"
+    ELSE
+        OPEN INPUT PAIRS-FILE
+        IF WS-RESTARTED
+            OPEN EXTEND REPORT-FILE
+        ELSE
+            OPEN OUTPUT REPORT-FILE
+        END-IF
+        OPEN EXTEND AUDIT-FILE
+        MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+        PERFORM UNTIL WS-EOF
+            READ PAIRS-FILE
+                AT END
+                    SET WS-EOF TO TRUE
+                NOT AT END
+                    ADD 1 TO WS-RECORDS-READ
+                    IF WS-RECORDS-READ <= WS-SKIP-COUNT
+                        CONTINUE
+                    ELSE
+                        PERFORM PROCESS-PAIR
+                        PERFORM CHECKPOINT-IF-DUE
+                    END-IF
+            END-READ
+        END-PERFORM
+        PERFORM FLUSH-OUTPUT-BUFFERS
+        PERFORM WRITE-CHECKPOINT
+        PERFORM WRITE-TOTALS-AND-MARK-COMPLETE
+        PERFORM CLEAR-CHECKPOINT
+        CLOSE PAIRS-FILE
+        CLOSE REPORT-FILE
+        CLOSE AUDIT-FILE
+    END-IF
+    STOP RUN.
+
+*> Reads any checkpoint left by a prior run that abended partway
+*> through the pairs file, so this run can skip the records already
+*> processed and pick up the counters and page/line state where the
+*> last one left off, instead of redoing the whole file.
+READ-CHECKPOINT.
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CHKPT-STATUS = "00"
+        READ CHECKPOINT-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE CK-RECORDS-READ TO WS-SKIP-COUNT
+                MOVE CK-PROCESSED-COUNT TO WS-PROCESSED-COUNT
+                MOVE CK-REJECTED-COUNT TO WS-REJECTED-COUNT
+                MOVE CK-GRAND-TOTAL-VAL TO WS-GRAND-TOTAL-VAL
+                MOVE CK-PAGE-COUNT TO WS-PAGE-COUNT
+                MOVE CK-LINE-COUNT TO WS-LINE-COUNT
+                MOVE CK-COMPLETE TO WS-CKPT-COMPLETE-SWITCH
+                SET WS-RESTARTED TO TRUE
+                DISPLAY "FAKTBAT: RESTARTING AFTER RECORD " WS-SKIP-COUNT
+        END-READ
+    END-IF
+    CLOSE CHECKPOINT-FILE.
+
+*> Writes a fresh checkpoint every N pairs read so a restart only has
+*> to redo, at most, the last N records. The buffered report/audit
+*> lines are flushed to disk first so the checkpoint counters never
+*> describe more than what has actually been written to REPORT-FILE and
+*> AUDIT-FILE. FLUSH-OUTPUT-BUFFERS is itself a run of ordinary WRITEs,
+*> not one atomic unit, so an abend during the flush can still leave a
+*> handful of lines on disk ahead of the checkpoint that is about to be
+*> written; WS-CHECKPOINT-INTERVAL bounds how many records a restart
+*> can ever re-write because of that, it does not eliminate the window.
+CHECKPOINT-IF-DUE.
+    IF FUNCTION MOD (WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL) = 0
+        PERFORM FLUSH-OUTPUT-BUFFERS
+        PERFORM WRITE-CHECKPOINT
+    END-IF.
+
+*> Physically writes every buffered report/audit line. Nothing is
+*> written to REPORT-FILE or AUDIT-FILE except through here, so between
+*> flushes disk and the last checkpoint stay in sync. The flush loops
+*> themselves are not atomic - an abend in the middle of one can leave
+*> some of this interval's lines on disk before WRITE-CHECKPOINT ever
+*> runs, so a restart can re-write, at most, one checkpoint interval's
+*> worth of already-written lines. See WS-CHECKPOINT-INTERVAL above.
+FLUSH-OUTPUT-BUFFERS.
+    PERFORM VARYING WS-FLUSH-IDX FROM 1 BY 1
+            UNTIL WS-FLUSH-IDX > WS-REPORT-BUFFER-COUNT
+        MOVE RB-LINE (WS-FLUSH-IDX) TO REPORT-RECORD
+        WRITE REPORT-RECORD
+    END-PERFORM
+    MOVE 0 TO WS-REPORT-BUFFER-COUNT
+
+    PERFORM VARYING WS-FLUSH-IDX FROM 1 BY 1
+            UNTIL WS-FLUSH-IDX > WS-AUDIT-BUFFER-COUNT
+        MOVE AB-LINE (WS-FLUSH-IDX) TO AUDIT-RECORD
+        WRITE AUDIT-RECORD
+    END-PERFORM
+    MOVE 0 TO WS-AUDIT-BUFFER-COUNT.
+
+*> CK-COMPLETE is always 'N' here: this checkpoint may be the last one
+*> written before end-of-file (see the FLUSH-OUTPUT-BUFFERS / WRITE-
+*> CHECKPOINT pair in MAIN-PARA, which checkpoints the final flushed
+*> tail exactly the same way CHECKPOINT-IF-DUE checkpoints every
+*> in-loop flush), but the control totals have not been written yet.
+WRITE-CHECKPOINT.
+    MOVE WS-RECORDS-READ TO CK-RECORDS-READ
+    MOVE WS-PROCESSED-COUNT TO CK-PROCESSED-COUNT
+    MOVE WS-REJECTED-COUNT TO CK-REJECTED-COUNT
+    MOVE WS-GRAND-TOTAL-VAL TO CK-GRAND-TOTAL-VAL
+    MOVE WS-PAGE-COUNT TO CK-PAGE-COUNT
+    MOVE WS-LINE-COUNT TO CK-LINE-COUNT
+    MOVE 'N' TO CK-COMPLETE
+    OPEN OUTPUT CHECKPOINT-FILE
+    WRITE CHKPT-RECORD
+    CLOSE CHECKPOINT-FILE.
+
+*> A clean end-of-file run clears the checkpoint so the next run of
+*> the job (the next day's pairs file) starts fresh instead of
+*> skipping records all over again. By the time this runs, the
+*> checkpoint is already marked CK-COMPLETE = 'Y' (see WRITE-TOTALS-AND-
+*> MARK-COMPLETE), so an abend between that mark and this clear simply
+*> leaves a "totals already written" checkpoint behind; MAIN-PARA
+*> detects that on the next run and clears it without reprocessing or
+*> reprinting anything.
+CLEAR-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    CLOSE CHECKPOINT-FILE.
+
+PROCESS-PAIR.
+    MOVE SPACES TO DL-OVERFLOW-MSG
+    IF FUNCTION TEST-NUMVAL (PR-FIRST-INP) NOT = 0
+       OR FUNCTION TEST-NUMVAL (PR-LAST-INP) NOT = 0
+        PERFORM REJECT-PAIR
+    ELSE
+        PERFORM COMPUTE-AND-WRITE-PAIR
+    END-IF.
+
+REJECT-PAIR.
+    DISPLAY "FAKTBAT: REJECTED - NON-NUMERIC INPUT " PAIR-RECORD
+    MOVE PR-FIRST-INP TO DL-FIRST-INP
+    MOVE PR-LAST-INP TO DL-LAST-INP
+    MOVE "REJECTED" TO DL-VAL-MSG
+    ADD 1 TO WS-REJECTED-COUNT
+    PERFORM WRITE-DETAIL-LINE.
+
+*> NUMVAL is computed into WS-NUMVAL-FIRST/WS-NUMVAL-LAST (8 digits)
+*> first and magnitude-checked against LK-FIRST-VAL/LK-LAST-VAL's
+*> 4-digit capacity before either value is moved into the linkage
+*> fields. Without this, a value wider than 4 digits (e.g. an extra
+*> stray digit fat-fingered into the pairs file) would be silently
+*> truncated to its low-order 4 digits by the COMPUTE into LK-FIRST-VAL
+*> itself, and a truncated value can coincidentally land inside
+*> BND-MIN-VAL/BND-MAX-VAL, passing the bounds check as if it were a
+*> normal, correct pair.
+COMPUTE-AND-WRITE-PAIR.
+    MOVE 'F' TO LK-MODE
+    MOVE BND-MIN-VAL TO LK-MIN-BOUND
+    MOVE BND-MAX-VAL TO LK-MAX-BOUND
+    COMPUTE WS-NUMVAL-FIRST = FUNCTION NUMVAL (PR-FIRST-INP)
+        ON SIZE ERROR
+            MOVE 99999999 TO WS-NUMVAL-FIRST
+    END-COMPUTE
+    COMPUTE WS-NUMVAL-LAST = FUNCTION NUMVAL (PR-LAST-INP)
+        ON SIZE ERROR
+            MOVE 99999999 TO WS-NUMVAL-LAST
+    END-COMPUTE
+
+    IF WS-NUMVAL-FIRST < -9999 OR WS-NUMVAL-FIRST > 9999
+       OR WS-NUMVAL-LAST < -9999 OR WS-NUMVAL-LAST > 9999
+        PERFORM REJECT-MAGNITUDE-PAIR
+    ELSE
+        MOVE WS-NUMVAL-FIRST TO LK-FIRST-VAL
+        MOVE WS-NUMVAL-LAST TO LK-LAST-VAL
+        CALL "FAKTOR" USING FAKTOR-PARMS
+
+        IF LK-RETURN-CODE NOT = 0
+            PERFORM REJECT-OUT-OF-RANGE-PAIR
+        ELSE
+            MOVE LK-VAL TO WS-VAL
+
+            MOVE PR-FIRST-INP TO DL-FIRST-INP
+            MOVE PR-LAST-INP TO DL-LAST-INP
+            MOVE WS-VAL TO DL-VAL
+            IF LK-OVERFLOW-FLAG = 'Y'
+                MOVE "OVERFLOW" TO DL-OVERFLOW-MSG
+            END-IF
+            ADD 1 TO WS-PROCESSED-COUNT
+            ADD WS-VAL TO WS-GRAND-TOTAL-VAL
+            PERFORM WRITE-DETAIL-LINE
+
+            MOVE "F" TO AUD-MODE
+            MOVE PR-FIRST-INP TO AUD-FIRST-INP
+            MOVE PR-LAST-INP TO AUD-LAST-INP
+            MOVE WS-VAL TO AUD-VAL
+            MOVE LK-OVERFLOW-FLAG TO AUD-OVERFLOW-FLAG
+            MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+            MOVE WS-RUN-ID TO AUD-RUN-ID
+            ADD 1 TO WS-AUDIT-BUFFER-COUNT
+            MOVE AUDIT-RECORD TO AB-LINE (WS-AUDIT-BUFFER-COUNT)
+        END-IF
+    END-IF.
+
+REJECT-MAGNITUDE-PAIR.
+    DISPLAY "FAKTBAT: REJECTED - VALUE TOO LARGE FOR A 4-DIGIT FIELD "
+        PAIR-RECORD
+    MOVE PR-FIRST-INP TO DL-FIRST-INP
+    MOVE PR-LAST-INP TO DL-LAST-INP
+    MOVE "TOO LARGE" TO DL-VAL-MSG
+    ADD 1 TO WS-REJECTED-COUNT
+    PERFORM WRITE-DETAIL-LINE.
+
+REJECT-OUT-OF-RANGE-PAIR.
+    MOVE BND-MIN-VAL TO BD-MIN-VAL
+    MOVE BND-MAX-VAL TO BD-MAX-VAL
+    DISPLAY "FAKTBAT: REJECTED - OUT OF RANGE " BD-MIN-VAL
+        "-" BD-MAX-VAL " " PAIR-RECORD
+    MOVE PR-FIRST-INP TO DL-FIRST-INP
+    MOVE PR-LAST-INP TO DL-LAST-INP
+    MOVE "RANGE ERROR" TO DL-VAL-MSG
+    ADD 1 TO WS-REJECTED-COUNT
+    PERFORM WRITE-DETAIL-LINE.
+
+*> Starts a new page (with headers) whenever the prior page is full.
+*> Lines go into the report buffer, not straight to REPORT-FILE - see
+*> FLUSH-OUTPUT-BUFFERS.
+WRITE-DETAIL-LINE.
+    IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+        PERFORM WRITE-REPORT-HEADERS
+    END-IF
+    ADD 1 TO WS-REPORT-BUFFER-COUNT
+    MOVE WS-DETAIL-LINE TO RB-LINE (WS-REPORT-BUFFER-COUNT)
+    ADD 1 TO WS-LINE-COUNT.
+
+WRITE-REPORT-HEADERS.
+    ADD 1 TO WS-PAGE-COUNT
+    MOVE WS-RUN-MM TO HL-MM
+    MOVE WS-RUN-DD TO HL-DD
+    MOVE WS-RUN-YYYY TO HL-YYYY
+    MOVE WS-PAGE-COUNT TO HL-PAGE
+    ADD 1 TO WS-REPORT-BUFFER-COUNT
+    MOVE WS-HEADER-LINE-1 TO RB-LINE (WS-REPORT-BUFFER-COUNT)
+    ADD 1 TO WS-REPORT-BUFFER-COUNT
+    MOVE WS-HEADER-LINE-2 TO RB-LINE (WS-REPORT-BUFFER-COUNT)
+    MOVE 0 TO WS-LINE-COUNT.
+
+*> Writes the control-total lines and marks the checkpoint complete as
+*> a single paragraph with no other I/O in between, so the on-disk
+*> totals and CK-COMPLETE can never diverge except across this one
+*> short run of statements - the same flush-then-checkpoint adjacency
+*> CHECKPOINT-IF-DUE already relies on, applied once more to the
+*> totals themselves instead of leaving WRITE-CONTROL-TOTALS and the
+*> checkpoint mark as two separately-PERFORMed paragraphs with a
+*> restart-visible gap between them.
+WRITE-TOTALS-AND-MARK-COMPLETE.
+    MOVE WS-PROCESSED-COUNT TO TL-PROCESSED-COUNT
+    MOVE WS-TOTAL-LINE TO REPORT-RECORD
+    WRITE REPORT-RECORD
+    MOVE WS-REJECTED-COUNT TO RL-REJECTED-COUNT
+    MOVE WS-REJECT-LINE TO REPORT-RECORD
+    WRITE REPORT-RECORD
+    MOVE WS-GRAND-TOTAL-VAL TO GT-VAL
+    MOVE WS-GRAND-TOTAL-LINE TO REPORT-RECORD
+    WRITE REPORT-RECORD
+    MOVE WS-RECORDS-READ TO CK-RECORDS-READ
+    MOVE WS-PROCESSED-COUNT TO CK-PROCESSED-COUNT
+    MOVE WS-REJECTED-COUNT TO CK-REJECTED-COUNT
+    MOVE WS-GRAND-TOTAL-VAL TO CK-GRAND-TOTAL-VAL
+    MOVE WS-PAGE-COUNT TO CK-PAGE-COUNT
+    MOVE WS-LINE-COUNT TO CK-LINE-COUNT
+    MOVE 'Y' TO CK-COMPLETE
+    OPEN OUTPUT CHECKPOINT-FILE
+    WRITE CHKPT-RECORD
+    CLOSE CHECKPOINT-FILE.

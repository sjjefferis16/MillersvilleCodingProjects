@@ -0,0 +1,188 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. FAKTCON.
+*> FAKTCON is the interactive terminal front end for the FAKTOR
+*> factor-calculation subroutine: it ACCEPTs pairs from the console in
+*> a loop, in forward or decode mode, until the operator enters the
+*> END sentinel, logging every calculation to the audit file.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPTIONAL AUDIT-FILE ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS LINE SEQUENTIAL.
+DATA DIVISION.
+FILE SECTION.
+FD  AUDIT-FILE.
+01  AUDIT-RECORD.
+    COPY FAKTAUD.
+WORKING-STORAGE SECTION.
+01 WK-INPUT PIC X(30) VALUE SPACES.
+01 WK-MODE-TOKEN PIC X(10) VALUE SPACES.
+01 WK-TOKEN-2 PIC X(10) VALUE SPACES.
+01 WK-TOKEN-3 PIC X(10) VALUE SPACES.
+01 MODE-FLAG PIC X(1) VALUE 'F'.
+01 FIRST-INPUT.
+   05 FIRST-INP-1 PIC X(10) VALUE SPACES.
+01 LAST-INPUT.
+   05 LAST-INP-1 PIC X(10) VALUE SPACES.
+01 FORMATTED-INTEGER             PIC Z(9)9.
+01 FAKTOR-BOUNDS.
+   COPY FAKTBND.
+01 BOUNDS-DISPLAY.
+   05 BD-MIN-VAL                  PIC ZZZ9-.
+   05 BD-MAX-VAL                  PIC ZZZ9-.
+01 SESSION-SWITCH PIC X VALUE 'N'.
+   88 SESSION-ENDED VALUE 'Y'.
+01 SESSION-COUNT PIC 9(5) VALUE 0.
+01 WS-OPERATOR-ID PIC X(8) VALUE SPACES.
+01 WS-NUMVAL-1 PIC S9(8) VALUE 0.
+01 WS-NUMVAL-2 PIC S9(8) VALUE 0.
+01 MAGNITUDE-SWITCH PIC X VALUE 'N'.
+   88 MAGNITUDE-OK VALUE 'Y'.
+01 FAKTOR-PARMS.
+   COPY FAKTLINK.
+PROCEDURE DIVISION.
+MAIN-PARA.
+    DISPLAY "FAKTCON: ENTER OPERATOR ID: " WITH NO ADVANCING
+    ACCEPT WS-OPERATOR-ID
+    IF WS-OPERATOR-ID = SPACES
+        MOVE "UNKNOWN" TO WS-OPERATOR-ID
+    END-IF
+    PERFORM UNTIL SESSION-ENDED
+        PERFORM PROCESS-ONE-PAIR
+    END-PERFORM
+    DISPLAY "FAKTCON: SESSION COMPLETE - " SESSION-COUNT " PAIR(S) CHECKED"
+    STOP RUN.
+
+PROCESS-ONE-PAIR.
+    INITIALIZE WK-MODE-TOKEN WK-TOKEN-2 WK-TOKEN-3
+    ACCEPT WK-INPUT
+    UNSTRING WK-INPUT DELIMITED BY SPACE
+        INTO WK-MODE-TOKEN
+             WK-TOKEN-2
+             WK-TOKEN-3
+    END-UNSTRING
+
+    IF WK-MODE-TOKEN = "END" OR WK-MODE-TOKEN = "end"
+        SET SESSION-ENDED TO TRUE
+    ELSE
+        PERFORM SELECT-MODE-AND-INPUTS
+        IF FUNCTION TEST-NUMVAL (FIRST-INPUT) NOT = 0
+           OR FUNCTION TEST-NUMVAL (LAST-INPUT) NOT = 0
+            DISPLAY "FAKTCON: REJECTED - NON-NUMERIC INPUT " WK-INPUT
+        ELSE
+            PERFORM CALL-FAKTOR
+            IF LK-RETURN-CODE = 0
+                PERFORM WRITE-AUDIT-RECORD
+                PERFORM DISPLAY-RESULT
+                ADD 1 TO SESSION-COUNT
+            ELSE
+                IF LK-RETURN-CODE = 20
+                    DISPLAY "FAKTCON: REJECTED - VALUE TOO LARGE FOR A "
+                        "4-DIGIT FIELD"
+                ELSE
+                    MOVE BND-MIN-VAL TO BD-MIN-VAL
+                    MOVE BND-MAX-VAL TO BD-MAX-VAL
+                    DISPLAY "FAKTCON: REJECTED - OUT OF RANGE " BD-MIN-VAL
+                        "-" BD-MAX-VAL
+                END-IF
+            END-IF
+        END-IF
+    END-IF.
+
+*> A leading D or F selects decode/forward mode; with no mode letter
+*> the two tokens are taken as FIRST LAST, same as always.
+SELECT-MODE-AND-INPUTS.
+    IF WK-MODE-TOKEN = "D" OR WK-MODE-TOKEN = "d"
+        MOVE 'D' TO MODE-FLAG
+        MOVE WK-TOKEN-2 TO FIRST-INPUT
+        MOVE WK-TOKEN-3 TO LAST-INPUT
+    ELSE IF WK-MODE-TOKEN = "F" OR WK-MODE-TOKEN = "f"
+        MOVE 'F' TO MODE-FLAG
+        MOVE WK-TOKEN-2 TO FIRST-INPUT
+        MOVE WK-TOKEN-3 TO LAST-INPUT
+    ELSE
+        MOVE 'F' TO MODE-FLAG
+        MOVE WK-MODE-TOKEN TO FIRST-INPUT
+        MOVE WK-TOKEN-2 TO LAST-INPUT
+    END-IF.
+
+*> In decode mode FIRST-INPUT carries VAL and LAST-INPUT carries
+*> FIRST-VAL; FAKTOR runs the formula backwards to recover LAST-VAL.
+*>
+*> Whichever input feeds LK-FIRST-VAL/LK-LAST-VAL (both PIC S9(4),
+*> COBOL/COPYBOOKS/FAKTLINK.CPY) is computed into an 8-digit work field
+*> and magnitude-checked before the MOVE into the 4-digit linkage
+*> field. Without this, a value wider than 4 digits would be silently
+*> truncated to its low-order 4 digits by a direct COMPUTE into
+*> LK-FIRST-VAL/LK-LAST-VAL, and the truncated value can coincidentally
+*> land inside BND-MIN-VAL/BND-MAX-VAL, passing the bounds check as if
+*> it were a normal, correct entry. LK-VAL itself is PIC S9(10), wide
+*> enough that the decode-mode FIRST-INPUT needs no such check.
+*> LK-RETURN-CODE 20 (distinct from FAKTOR's own 10 for an in-range-
+*> but-out-of-bounds pair) signals a magnitude rejection without ever
+*> calling FAKTOR.
+CALL-FAKTOR.
+    MOVE MODE-FLAG TO LK-MODE
+    MOVE BND-MIN-VAL TO LK-MIN-BOUND
+    MOVE BND-MAX-VAL TO LK-MAX-BOUND
+    MOVE 0 TO LK-RETURN-CODE
+    MOVE 'N' TO MAGNITUDE-SWITCH
+    IF MODE-FLAG = 'D'
+        COMPUTE LK-VAL = FUNCTION NUMVAL (FIRST-INPUT)
+        COMPUTE WS-NUMVAL-1 = FUNCTION NUMVAL (LAST-INPUT)
+            ON SIZE ERROR
+                MOVE 99999999 TO WS-NUMVAL-1
+        END-COMPUTE
+        IF WS-NUMVAL-1 >= -9999 AND WS-NUMVAL-1 <= 9999
+            MOVE WS-NUMVAL-1 TO LK-FIRST-VAL
+            SET MAGNITUDE-OK TO TRUE
+        END-IF
+    ELSE
+        COMPUTE WS-NUMVAL-1 = FUNCTION NUMVAL (FIRST-INPUT)
+            ON SIZE ERROR
+                MOVE 99999999 TO WS-NUMVAL-1
+        END-COMPUTE
+        COMPUTE WS-NUMVAL-2 = FUNCTION NUMVAL (LAST-INPUT)
+            ON SIZE ERROR
+                MOVE 99999999 TO WS-NUMVAL-2
+        END-COMPUTE
+        IF WS-NUMVAL-1 >= -9999 AND WS-NUMVAL-1 <= 9999
+           AND WS-NUMVAL-2 >= -9999 AND WS-NUMVAL-2 <= 9999
+            MOVE WS-NUMVAL-1 TO LK-FIRST-VAL
+            MOVE WS-NUMVAL-2 TO LK-LAST-VAL
+            SET MAGNITUDE-OK TO TRUE
+        END-IF
+    END-IF
+    IF MAGNITUDE-OK
+        CALL "FAKTOR" USING FAKTOR-PARMS
+    ELSE
+        MOVE 20 TO LK-RETURN-CODE
+    END-IF.
+
+DISPLAY-RESULT.
+    IF MODE-FLAG = 'D'
+        MOVE LK-LAST-VAL TO FORMATTED-INTEGER
+    ELSE
+        MOVE LK-VAL TO FORMATTED-INTEGER
+    END-IF
+    DISPLAY FORMATTED-INTEGER
+    IF LK-OVERFLOW-FLAG = 'Y'
+        DISPLAY "FAKTCON: WARNING - RESULT EXCEEDS 5 DIGITS "
+            "(WOULD HAVE BEEN TRUNCATED ON THE OLD DISPLAY)"
+    END-IF.
+
+WRITE-AUDIT-RECORD.
+    MOVE MODE-FLAG TO AUD-MODE
+    MOVE FIRST-INPUT TO AUD-FIRST-INP
+    MOVE LAST-INPUT TO AUD-LAST-INP
+    IF MODE-FLAG = 'D'
+        MOVE LK-LAST-VAL TO AUD-VAL
+    ELSE
+        MOVE LK-VAL TO AUD-VAL
+    END-IF
+    MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+    MOVE LK-OVERFLOW-FLAG TO AUD-OVERFLOW-FLAG
+    MOVE WS-OPERATOR-ID TO AUD-RUN-ID
+    OPEN EXTEND AUDIT-FILE
+    WRITE AUDIT-RECORD
+    CLOSE AUDIT-FILE.

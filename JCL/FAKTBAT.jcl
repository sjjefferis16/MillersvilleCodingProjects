@@ -0,0 +1,35 @@
+//FAKTBAT  JOB  (ACCTNO),'FACTOR BATCH',CLASS=A,MSGCLASS=X
+//*
+//* RUNS THE FAKTOR FACTOR CALCULATION AGAINST A FULL DAY'S
+//* FIRST/LAST PAIRS FILE AND PRODUCES A PRINTED VAL REPORT.
+//*
+//* NORMAL DAILY SUBMISSION: STEP0 DELETES ANY LEFTOVER VALRPT/CHKPT
+//* DATASET FROM A PRIOR COMPLETED RUN SO STEP1 ALWAYS STARTS A BRAND
+//* NEW REPORT AND CHECKPOINT (DISP=MOD ON A NONEXISTENT DATA SET
+//* ALLOCATES IT FRESH, THE SAME AS DISP=NEW). TO RESTART A RUN THAT
+//* ABENDED MID-FILE (FAKTBAT DETECTS CHKPTFL AND PICKS UP WHERE IT
+//* LEFT OFF), RESUBMIT WITH STEP0 COMMENTED OUT SO THE SURVIVING
+//* VALRPT/CHKPT FROM THE ABENDED RUN ARE LEFT IN PLACE FOR STEP1 TO
+//* EXTEND. AUDITLOG IS NEVER DELETED - IT ACCUMULATES ACROSS RUNS.
+//*
+//STEP0    EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE PROD.FAKTOR.VALRPT
+  SET MAXCC = 0
+  DELETE PROD.FAKTOR.CHKPT
+  SET MAXCC = 0
+/*
+//STEP1    EXEC PGM=FAKTBAT,PARM='PRODRUN1'
+//STEPLIB  DD   DSN=PROD.FAKTOR.LOADLIB,DISP=SHR
+//PAIRSIN  DD   DSN=PROD.FAKTOR.PAIRSIN,DISP=SHR
+//RPTOUT   DD   DSN=PROD.FAKTOR.VALRPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITLOG DD   DSN=PROD.FAKTOR.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=62,BLKSIZE=0)
+//CHKPTFL  DD   DSN=PROD.FAKTOR.CHKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=42,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
